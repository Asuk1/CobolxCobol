@@ -0,0 +1,13 @@
+      *-------------------------------------------------------------*
+      * TRANREC.cpy                                                  *
+      * Record layout for TRANSACTION-FILE, the daily batch of       *
+      * deposits (C) and withdrawals (D) to apply to ACCOUNT-MASTER. *
+      *-------------------------------------------------------------*
+       01 TRANSACTION-RECORD.
+           05 TRAN-ACCT-ID             PIC X(10).
+           05 TRAN-TYPE                PIC X(01).
+               88 TRAN-IS-CREDIT                 VALUE "C".
+               88 TRAN-IS-DEBIT                  VALUE "D".
+           05 TRAN-AMOUNT              PIC S9(9)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05 TRAN-DATE                PIC 9(08).
