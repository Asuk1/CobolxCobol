@@ -0,0 +1,16 @@
+      *-------------------------------------------------------------*
+      * JRNLREC.cpy                                                  *
+      * Record layout for JOURNAL-FILE, the audit trail of every      *
+      * transaction posted to ACCOUNT-MASTER.                        *
+      *-------------------------------------------------------------*
+       01 JOURNAL-RECORD.
+           05 JRNL-ACCT-ID             PIC X(10).
+           05 JRNL-TXN-TYPE            PIC X(01).
+           05 JRNL-AMOUNT              PIC S9(9)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05 JRNL-BALANCE-BEFORE      PIC S9(9)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05 JRNL-BALANCE-AFTER       PIC S9(9)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05 JRNL-TIMESTAMP           PIC 9(14).
+           05 JRNL-DESCRIPTION         PIC X(20).
