@@ -0,0 +1,26 @@
+      *-------------------------------------------------------------*
+      * CKPTREC.cpy                                                  *
+      * Record layout for CHECKPOINT-FILE. A checkpoint is one "H"    *
+      * header record (how many transactions the batch driver had     *
+      * already applied the last time it ran, so an abended run can    *
+      * restart after the last checkpoint instead of reprocessing      *
+      * (and double-posting) transactions already on the account       *
+      * master) followed by zero or more "A" records, one per account  *
+      * touched so far, carrying that account's true reconciliation    *
+      * totals so a restart can resume the end-of-day reconciliation   *
+      * report from its real day-opening balance instead of from the   *
+      * already-partially-posted balance on ACCOUNT-MASTER.            *
+      *-------------------------------------------------------------*
+       01 CHECKPOINT-RECORD.
+           05 CKPT-RECORD-TYPE         PIC X(01).
+               88 CKPT-IS-HEADER                 VALUE "H".
+               88 CKPT-IS-RECON-ENTRY            VALUE "A".
+           05 CKPT-LAST-TRAN-COUNT     PIC 9(09).
+           05 CKPT-TIMESTAMP           PIC 9(14).
+           05 CKPT-RECON-ACCT-ID       PIC X(10).
+           05 CKPT-RECON-OPENING-BAL   PIC S9(9)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05 CKPT-RECON-TOTAL-CREDITS PIC S9(9)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05 CKPT-RECON-TOTAL-DEBITS  PIC S9(9)V99
+                                        SIGN IS TRAILING SEPARATE.
