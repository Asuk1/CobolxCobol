@@ -0,0 +1,23 @@
+      *-------------------------------------------------------------*
+      * ACCTREC.cpy                                                  *
+      * Record layout for ACCOUNT-MASTER, keyed by ACCT-ID.          *
+      *-------------------------------------------------------------*
+       01 ACCOUNT-RECORD.
+           05 ACCT-ID                  PIC X(10).
+           05 ACCT-OWNER-NAME          PIC X(30).
+           05 ACCT-BALANCE             PIC S9(9)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05 ACCT-STATUS              PIC X(01).
+               88 ACCT-ACTIVE                    VALUE "A".
+               88 ACCT-CLOSED                    VALUE "C".
+               88 ACCT-ON-HOLD                   VALUE "H".
+           05 ACCT-OVERDRAFT-LIMIT     PIC S9(9)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05 ACCT-OVERDRAWN-FLAG      PIC X(01).
+               88 ACCT-IS-OVERDRAWN              VALUE "Y".
+               88 ACCT-NOT-OVERDRAWN             VALUE "N".
+           05 ACCT-TYPE-CODE           PIC X(02).
+               88 ACCT-TYPE-SAVINGS              VALUE "SV".
+               88 ACCT-TYPE-CHECKING             VALUE "CK".
+           05 ACCT-INTEREST-RATE       PIC S9(1)V9(4)
+                                        SIGN IS TRAILING SEPARATE.
