@@ -0,0 +1,13 @@
+      *-------------------------------------------------------------*
+      * NOTICEREC.cpy                                                *
+      * Record layout for NOTICE-FILE, customer notices generated by *
+      * account events (e.g. an NSF decline) that require mailing or *
+      * messaging the account owner.                                 *
+      *-------------------------------------------------------------*
+       01 NOTICE-RECORD.
+           05 NOTICE-ACCT-ID           PIC X(10).
+           05 NOTICE-TYPE              PIC X(04).
+           05 NOTICE-AMOUNT            PIC S9(9)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05 NOTICE-TIMESTAMP         PIC 9(14).
+           05 NOTICE-MESSAGE           PIC X(60).
