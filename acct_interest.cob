@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+      * Month-end interest accrual and posting run: computes interest
+      * on the closing balance of every savings-type account from its
+      * stored rate and posts it as a credit, journaled as an interest
+      * transaction rather than a customer-initiated one.
+       PROGRAM-ID. ACCT-INTEREST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT JOURNAL-FILE ASSIGN TO "JRNLOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JRNL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       FD  JOURNAL-FILE.
+           COPY JRNLREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-FILE-STATUS     PIC X(02).
+       01 WS-JRNL-FILE-STATUS     PIC X(02).
+       01 WS-EOF-ACCT             PIC X(01) VALUE "N".
+           88 NO-MORE-ACCOUNTS                VALUE "Y".
+       01 WS-ACCOUNTS-CREDITED    PIC 9(06) VALUE ZERO.
+       01 WS-BALANCE-BEFORE       PIC S9(9)V99
+                                  SIGN IS TRAILING SEPARATE.
+       01 WS-INTEREST-AMOUNT      PIC S9(9)V99
+                                  SIGN IS TRAILING SEPARATE.
+       01 WS-CURRENT-TIMESTAMP.
+           05 WS-CURRENT-DATE-TIME PIC X(21).
+
+      *-------------------------------------------------------------*
+      * Edited (human-readable) copies of monetary fields for use in *
+      * DISPLAY; the underlying PIC S9(n)V99 SIGN TRAILING SEPARATE  *
+      * fields print with no decimal point otherwise.                *
+      *-------------------------------------------------------------*
+       01 WS-DISP-INTEREST        PIC -(10)9.99.
+       01 WS-DISP-BALANCE         PIC -(10)9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 2000-PROCESS-ACCOUNTS
+           DISPLAY "Interest posted to " WS-ACCOUNTS-CREDITED
+               " account(s)."
+           PERFORM 1900-CLOSE-FILES
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN I-O ACCOUNT-MASTER
+           OPEN EXTEND JOURNAL-FILE
+           IF WS-JRNL-FILE-STATUS = "35"
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF.
+
+       2000-PROCESS-ACCOUNTS.
+           MOVE LOW-VALUES TO ACCT-ID
+           START ACCOUNT-MASTER KEY IS >= ACCT-ID
+               INVALID KEY
+                   SET NO-MORE-ACCOUNTS TO TRUE
+           END-START
+           PERFORM UNTIL NO-MORE-ACCOUNTS
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       SET NO-MORE-ACCOUNTS TO TRUE
+                   NOT AT END
+                       PERFORM 2100-ACCRUE-AND-POST-INTEREST
+               END-READ
+           END-PERFORM.
+
+      * Savings accounts accrue at their stored annual rate, applied
+      * monthly, and post through the same posting shape as a regular
+      * credit (update balance, rewrite, journal) used in TEST-ACCOUNT.
+      * Closed/on-hold accounts are skipped, same as TEST-ACCOUNT's
+      * 2100-APPLY-TRANSACTION does for posted transactions.
+       2100-ACCRUE-AND-POST-INTEREST.
+           IF ACCT-ACTIVE AND ACCT-TYPE-SAVINGS
+               COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                   ACCT-BALANCE * ACCT-INTEREST-RATE / 12
+               IF WS-INTEREST-AMOUNT > ZERO
+                   MOVE ACCT-BALANCE TO WS-BALANCE-BEFORE
+                   ADD WS-INTEREST-AMOUNT TO ACCT-BALANCE
+                   REWRITE ACCOUNT-RECORD
+                   ADD 1 TO WS-ACCOUNTS-CREDITED
+                   PERFORM 2200-WRITE-INTEREST-JOURNAL
+                   MOVE WS-INTEREST-AMOUNT TO WS-DISP-INTEREST
+                   MOVE ACCT-BALANCE TO WS-DISP-BALANCE
+                   DISPLAY "INTEREST " ACCT-ID " AMOUNT "
+                       WS-DISP-INTEREST " NEW BALANCE " WS-DISP-BALANCE
+               END-IF
+           END-IF.
+
+       2200-WRITE-INTEREST-JOURNAL.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE ACCT-ID TO JRNL-ACCT-ID
+           MOVE "I" TO JRNL-TXN-TYPE
+           MOVE WS-INTEREST-AMOUNT TO JRNL-AMOUNT
+           MOVE WS-BALANCE-BEFORE TO JRNL-BALANCE-BEFORE
+           MOVE ACCT-BALANCE TO JRNL-BALANCE-AFTER
+           MOVE WS-CURRENT-DATE-TIME(1:14) TO JRNL-TIMESTAMP
+           MOVE "INTEREST" TO JRNL-DESCRIPTION
+           WRITE JOURNAL-RECORD.
+
+       1900-CLOSE-FILES.
+           CLOSE ACCOUNT-MASTER
+           CLOSE JOURNAL-FILE.
