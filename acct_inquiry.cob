@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+      * Account inquiry report: given an account number on the command
+      * line, prints current balance, status, and recent journal
+      * activity so staff can answer a customer balance question
+      * without scanning raw file dumps.
+       PROGRAM-ID. ACCT-INQUIRY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT JOURNAL-FILE ASSIGN TO "JRNLOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JRNL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       FD  JOURNAL-FILE.
+           COPY JRNLREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-FILE-STATUS     PIC X(02).
+       01 WS-JRNL-FILE-STATUS     PIC X(02).
+       01 WS-EOF-JRNL             PIC X(01) VALUE "N".
+           88 NO-MORE-JOURNAL-RECORDS         VALUE "Y".
+       01 WS-INQUIRY-ACCT-ID      PIC X(10).
+
+      *-------------------------------------------------------------*
+      * Last-N-entries ring buffer for this account's journal         *
+      * activity. The journal is scanned once top to bottom; each     *
+      * matching entry overwrites the oldest slot so what remains at  *
+      * the end is the most recent WS-MAX-ACTIVITY-LINES entries.     *
+      *-------------------------------------------------------------*
+       01 WS-MAX-ACTIVITY-LINES   PIC 9(03) VALUE 5.
+       01 WS-ACTIVITY-TOTAL       PIC 9(05) VALUE ZERO.
+       01 WS-ACTIVITY-IDX         PIC 9(03) VALUE ZERO.
+       01 WS-ACTIVITY-TABLE.
+           05 WS-ACTIVITY-LINE OCCURS 5 TIMES PIC X(80) VALUE SPACES.
+
+      *-------------------------------------------------------------*
+      * Edited (human-readable) copies of monetary fields for use in *
+      * DISPLAY/STRING; the underlying PIC S9(n)V99 SIGN TRAILING    *
+      * SEPARATE fields print with no decimal point otherwise.       *
+      *-------------------------------------------------------------*
+       01 WS-DISP-BALANCE         PIC -(10)9.99.
+       01 WS-DISP-LIMIT           PIC -(10)9.99.
+      * Sized to the exact 12-byte width of JRNL-AMOUNT/JRNL-BALANCE-
+      * AFTER (PIC S9(9)V99 SIGN TRAILING SEPARATE) so the STRING into
+      * WS-ACTIVITY-LINE below still totals exactly 80 bytes.
+       01 WS-DISP-AMOUNT          PIC -(8)9.99.
+       01 WS-DISP-BAL-AFTER       PIC -(8)9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           ACCEPT WS-INQUIRY-ACCT-ID FROM COMMAND-LINE
+           IF WS-INQUIRY-ACCT-ID = SPACES
+               DISPLAY "USAGE: acct_inquiry <account-id>"
+               STOP RUN
+           END-IF
+           PERFORM 1000-OPEN-FILES
+           PERFORM 2000-LOOKUP-ACCOUNT
+           PERFORM 1900-CLOSE-FILES
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT ACCOUNT-MASTER
+           OPEN INPUT JOURNAL-FILE.
+
+       2000-LOOKUP-ACCOUNT.
+           MOVE WS-INQUIRY-ACCT-ID TO ACCT-ID
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   DISPLAY "ACCOUNT NOT FOUND: " WS-INQUIRY-ACCT-ID
+               NOT INVALID KEY
+                   PERFORM 2100-PRINT-ACCOUNT-SUMMARY
+                   PERFORM 2200-SCAN-JOURNAL-FOR-ACCOUNT
+                   PERFORM 2300-PRINT-RECENT-ACTIVITY
+           END-READ.
+
+       2100-PRINT-ACCOUNT-SUMMARY.
+           DISPLAY " "
+           DISPLAY "ACCOUNT INQUIRY - " ACCT-ID
+           DISPLAY "OWNER:     " ACCT-OWNER-NAME
+           DISPLAY "STATUS:    " ACCT-STATUS
+           MOVE ACCT-BALANCE TO WS-DISP-BALANCE
+           DISPLAY "BALANCE:   " WS-DISP-BALANCE
+           IF ACCT-IS-OVERDRAWN
+               MOVE ACCT-OVERDRAFT-LIMIT TO WS-DISP-LIMIT
+               DISPLAY "OVERDRAWN: YES (LIMIT " WS-DISP-LIMIT ")"
+           ELSE
+               DISPLAY "OVERDRAWN: NO"
+           END-IF.
+
+       2200-SCAN-JOURNAL-FOR-ACCOUNT.
+           PERFORM UNTIL NO-MORE-JOURNAL-RECORDS
+               READ JOURNAL-FILE
+                   AT END
+                       SET NO-MORE-JOURNAL-RECORDS TO TRUE
+                   NOT AT END
+                       IF JRNL-ACCT-ID = WS-INQUIRY-ACCT-ID
+                           PERFORM 2210-ADD-ACTIVITY-LINE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       2210-ADD-ACTIVITY-LINE.
+           ADD 1 TO WS-ACTIVITY-TOTAL
+           COMPUTE WS-ACTIVITY-IDX =
+               FUNCTION MOD(WS-ACTIVITY-TOTAL - 1,
+                   WS-MAX-ACTIVITY-LINES) + 1
+           MOVE JRNL-AMOUNT TO WS-DISP-AMOUNT
+           MOVE JRNL-BALANCE-AFTER TO WS-DISP-BAL-AFTER
+           STRING JRNL-TIMESTAMP " " JRNL-TXN-TYPE " AMOUNT "
+                   WS-DISP-AMOUNT " BAL-AFTER " WS-DISP-BAL-AFTER " "
+                   JRNL-DESCRIPTION
+               DELIMITED BY SIZE
+               INTO WS-ACTIVITY-LINE(WS-ACTIVITY-IDX).
+
+       2300-PRINT-RECENT-ACTIVITY.
+           DISPLAY " "
+           IF WS-ACTIVITY-TOTAL = 0
+               DISPLAY "NO JOURNAL ACTIVITY ON FILE FOR THIS ACCOUNT"
+           ELSE
+               DISPLAY "LAST " WS-MAX-ACTIVITY-LINES
+                   " JOURNAL ENTRIES (OLDEST FIRST):"
+               PERFORM 2310-PRINT-ACTIVITY-SLOTS
+           END-IF.
+
+      * Print the ring buffer oldest-first: when fewer entries exist
+      * than the buffer holds, the unused trailing slots are blank and
+      * skipped; otherwise the oldest surviving slot is the one right
+      * after the slot most recently written.
+       2310-PRINT-ACTIVITY-SLOTS.
+           IF WS-ACTIVITY-TOTAL > WS-MAX-ACTIVITY-LINES
+               COMPUTE WS-ACTIVITY-IDX =
+                   FUNCTION MOD(WS-ACTIVITY-TOTAL,
+                       WS-MAX-ACTIVITY-LINES) + 1
+           ELSE
+               MOVE 1 TO WS-ACTIVITY-IDX
+           END-IF
+           PERFORM WS-MAX-ACTIVITY-LINES TIMES
+               IF WS-ACTIVITY-LINE(WS-ACTIVITY-IDX) NOT = SPACES
+                   DISPLAY WS-ACTIVITY-LINE(WS-ACTIVITY-IDX)
+               END-IF
+               IF WS-ACTIVITY-IDX >= WS-MAX-ACTIVITY-LINES
+                   MOVE 1 TO WS-ACTIVITY-IDX
+               ELSE
+                   ADD 1 TO WS-ACTIVITY-IDX
+               END-IF
+           END-PERFORM.
+
+       1900-CLOSE-FILES.
+           CLOSE ACCOUNT-MASTER
+           CLOSE JOURNAL-FILE.
