@@ -1,93 +1,538 @@
        IDENTIFICATION DIVISION.
-      * This file contains COBOL test cases for account balance operations.
-      * It verifies initial balance and basic logic for the account system.
+      * This file contains the batch driver for account balance operations.
+      * It applies the day's transaction batch against the account master.
        PROGRAM-ID. TEST-ACCOUNT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT JOURNAL-FILE ASSIGN TO "JRNLOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JRNL-FILE-STATUS.
+
+           SELECT NOTICE-FILE ASSIGN TO "NOTICEOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTICE-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       FD  TRANSACTION-FILE.
+           COPY TRANREC.
+
+       FD  JOURNAL-FILE.
+           COPY JRNLREC.
+
+       FD  NOTICE-FILE.
+           COPY NOTICEREC.
+
+       FD  CHECKPOINT-FILE.
+           COPY CKPTREC.
+
        WORKING-STORAGE SECTION.
-       01 TEST-NAME        PIC X(30).
       *-------------------------------------------------------------*
-      * Test program for Account System:                            *
-      * Verifies initial balance and result logic.                  *
+      * Batch driver for Account System:                             *
+      * Applies each transaction in TRANSACTION-FILE to the matching *
+      * account on ACCOUNT-MASTER.                                   *
       *-------------------------------------------------------------*
-       01 AMOUNT           PIC 9(6)V99.
-       01 FINAL-BALANCE    PIC 9(6)V99 VALUE 1000.00.
-       01 RESULT           PIC X(10).
+       01 AMOUNT                  PIC S9(9)V99
+                                   SIGN IS TRAILING SEPARATE.
+       01 WS-ACCT-FILE-STATUS     PIC X(02).
+       01 WS-TRAN-FILE-STATUS     PIC X(02).
+       01 WS-JRNL-FILE-STATUS     PIC X(02).
+       01 WS-NOTICE-FILE-STATUS   PIC X(02).
+       01 WS-EOF-TRAN             PIC X(01) VALUE "N".
+           88 NO-MORE-TRANSACTIONS            VALUE "Y".
+       01 WS-TEST-ACCT-ID         PIC X(10) VALUE "0000000001".
+       01 WS-TRAN-COUNT           PIC 9(06) VALUE ZERO.
+       01 WS-BALANCE-BEFORE       PIC S9(9)V99
+                                  SIGN IS TRAILING SEPARATE.
+       01 WS-CURRENT-TIMESTAMP.
+           05 WS-CURRENT-DATE-TIME PIC X(21).
+       01 WS-JRNL-TYPE            PIC X(01).
+       01 WS-JRNL-AMOUNT          PIC S9(9)V99
+                                  SIGN IS TRAILING SEPARATE.
+       01 WS-JRNL-DESC            PIC X(20).
+       01 WS-NSF-FEE-AMOUNT       PIC S9(4)V99 VALUE 35.00
+                                  SIGN IS TRAILING SEPARATE.
+       01 WS-POST-DEBIT-BAL       PIC S9(9)V99
+                                  SIGN IS TRAILING SEPARATE.
+
+      *-------------------------------------------------------------*
+      * Restart/checkpoint support for the transaction batch run.    *
+      *-------------------------------------------------------------*
+       01 WS-CKPT-FILE-STATUS     PIC X(02).
+       01 WS-CHECKPOINT-INTERVAL  PIC 9(05) VALUE 5.
+       01 WS-RESTART-COUNT        PIC 9(09) VALUE ZERO.
+       01 WS-SKIP-COUNT           PIC 9(09) VALUE ZERO.
+       01 WS-CKPT-REMAINDER       PIC 9(05) VALUE ZERO.
+       01 WS-EOF-CKPT             PIC X(01) VALUE "N".
+           88 NO-MORE-CKPT-RECORDS            VALUE "Y".
+
+      *-------------------------------------------------------------*
+      * End-of-day reconciliation totals, one entry per account      *
+      * touched by this batch run.                                   *
+      *-------------------------------------------------------------*
+       01 WS-MAX-RECON-ACCOUNTS   PIC 9(03) VALUE 100.
+       01 WS-RECON-ACCOUNT-COUNT  PIC 9(03) VALUE ZERO.
+       01 WS-RECON-IDX            PIC 9(03) VALUE ZERO.
+       01 WS-RECON-TABLE.
+           05 WS-RECON-ENTRY OCCURS 100 TIMES.
+               10 WS-RT-ACCT-ID         PIC X(10).
+               10 WS-RT-OPENING-BAL     PIC S9(9)V99
+                                        SIGN IS TRAILING SEPARATE.
+               10 WS-RT-TOTAL-CREDITS   PIC S9(9)V99 VALUE ZERO
+                                        SIGN IS TRAILING SEPARATE.
+               10 WS-RT-TOTAL-DEBITS    PIC S9(9)V99 VALUE ZERO
+                                        SIGN IS TRAILING SEPARATE.
+               10 WS-RT-CLOSING-BAL     PIC S9(9)V99
+                                        SIGN IS TRAILING SEPARATE.
+       01 WS-RECON-FOUND-SW       PIC X(01).
+           88 RECON-ENTRY-FOUND              VALUE "Y".
+       01 WS-EXPECTED-CLOSING-BAL PIC S9(9)V99
+                                  SIGN IS TRAILING SEPARATE.
+       01 WS-GRAND-OPENING        PIC S9(11)V99 VALUE ZERO
+                                  SIGN IS TRAILING SEPARATE.
+       01 WS-GRAND-CREDITS        PIC S9(11)V99 VALUE ZERO
+                                  SIGN IS TRAILING SEPARATE.
+       01 WS-GRAND-DEBITS         PIC S9(11)V99 VALUE ZERO
+                                  SIGN IS TRAILING SEPARATE.
+       01 WS-GRAND-CLOSING        PIC S9(11)V99 VALUE ZERO
+                                  SIGN IS TRAILING SEPARATE.
+
+      *-------------------------------------------------------------*
+      * Edited (human-readable) copies of monetary fields for use in *
+      * DISPLAY/STRING; the underlying PIC S9(n)V99 SIGN TRAILING    *
+      * SEPARATE fields print with no decimal point otherwise.       *
+      *-------------------------------------------------------------*
+       01 WS-DISP-AMOUNT          PIC -(10)9.99.
+       01 WS-DISP-BALANCE         PIC -(10)9.99.
+       01 WS-DISP-FEE             PIC $$$$9.99.
+       01 WS-DISP-OPENING         PIC -(10)9.99.
+       01 WS-DISP-CREDITS         PIC -(10)9.99.
+       01 WS-DISP-DEBITS          PIC -(10)9.99.
+       01 WS-DISP-CLOSING         PIC -(10)9.99.
+       01 WS-DISP-EXPECTED        PIC -(10)9.99.
+       01 WS-DISP-GRAND-OPENING   PIC -(12)9.99.
+       01 WS-DISP-GRAND-CREDITS   PIC -(12)9.99.
+       01 WS-DISP-GRAND-DEBITS    PIC -(12)9.99.
+       01 WS-DISP-GRAND-CLOSING   PIC -(12)9.99.
 
-      * Declare variables for test name, amount, balance, and result
        PROCEDURE DIVISION.
 
-      * Set up initial test name and balance
-           MOVE "Initial Balance" TO TEST-NAME
-           MOVE 1000.00 TO FINAL-BALANCE
-           IF FINAL-BALANCE = 1000.00
-               MOVE "PASS" TO RESULT
-           ELSE
-               MOVE "FAIL" TO RESULT
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 1100-SEED-DEMO-ACCOUNT
+           PERFORM 1150-RESTART-FROM-CHECKPOINT
+           PERFORM 2000-READ-TRANSACTION
+           PERFORM UNTIL NO-MORE-TRANSACTIONS
+               PERFORM 2100-APPLY-TRANSACTION
+               COMPUTE WS-CKPT-REMAINDER =
+                   FUNCTION MOD(WS-TRAN-COUNT, WS-CHECKPOINT-INTERVAL)
+               IF WS-CKPT-REMAINDER = 0
+                   PERFORM 2500-WRITE-CHECKPOINT
+               END-IF
+               PERFORM 2000-READ-TRANSACTION
+           END-PERFORM
+
+           DISPLAY "Transactions processed: " WS-TRAN-COUNT
+           PERFORM 3000-PRINT-RECONCILIATION-REPORT
+           PERFORM 2510-CLEAR-CHECKPOINT
+           DISPLAY "Batch run finished."
+           PERFORM 1900-CLOSE-FILES
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN I-O ACCOUNT-MASTER
+           IF WS-ACCT-FILE-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-MASTER
+               CLOSE ACCOUNT-MASTER
+               OPEN I-O ACCOUNT-MASTER
            END-IF
-           DISPLAY TEST-NAME " : " RESULT
-
-      * Test crediting a valid amount: should increase balance
-           MOVE "Credit Valid" TO TEST-NAME
-           MOVE 100.00 TO AMOUNT
-           ADD AMOUNT TO FINAL-BALANCE
-           IF FINAL-BALANCE = 1100.00
-               MOVE "PASS" TO RESULT
-           ELSE
-               MOVE "FAIL" TO RESULT
+           OPEN INPUT TRANSACTION-FILE
+           OPEN EXTEND JOURNAL-FILE
+           IF WS-JRNL-FILE-STATUS = "35"
+               OPEN OUTPUT JOURNAL-FILE
            END-IF
-           DISPLAY TEST-NAME " : " RESULT
-
-      * Test crediting zero amount: should not change balance
-           MOVE "Credit Zero" TO TEST-NAME
-           MOVE 0.00 TO AMOUNT
-           ADD AMOUNT TO FINAL-BALANCE
-           IF FINAL-BALANCE = 1100.00
-               MOVE "PASS" TO RESULT
-           ELSE
-               MOVE "FAIL" TO RESULT
+           OPEN EXTEND NOTICE-FILE
+           IF WS-NOTICE-FILE-STATUS = "35"
+               OPEN OUTPUT NOTICE-FILE
+           END-IF.
+
+      * Seed a demo account so the batch has something to post against
+      * until a separate account-opening process maintains the master.
+       1100-SEED-DEMO-ACCOUNT.
+           MOVE WS-TEST-ACCT-ID TO ACCT-ID
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   MOVE "Test Account" TO ACCT-OWNER-NAME
+                   MOVE 1000.00 TO ACCT-BALANCE
+                   MOVE 200.00 TO ACCT-OVERDRAFT-LIMIT
+                   SET ACCT-ACTIVE TO TRUE
+                   SET ACCT-NOT-OVERDRAWN TO TRUE
+                   SET ACCT-TYPE-SAVINGS TO TRUE
+                   MOVE 0.0150 TO ACCT-INTEREST-RATE
+                   WRITE ACCOUNT-RECORD
+           END-READ.
+
+      * If the last run left a checkpoint, skip the transactions it
+      * already applied to ACCOUNT-MASTER before resuming, so an
+      * abended overnight batch can restart without double-posting.
+       1150-RESTART-FROM-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               PERFORM UNTIL NO-MORE-CKPT-RECORDS
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET NO-MORE-CKPT-RECORDS TO TRUE
+                       NOT AT END
+                           EVALUATE TRUE
+                               WHEN CKPT-IS-HEADER
+                                   MOVE CKPT-LAST-TRAN-COUNT
+                                       TO WS-RESTART-COUNT
+                               WHEN CKPT-IS-RECON-ENTRY
+                                   PERFORM 1160-RESTORE-RECON-ENTRY
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
            END-IF
-           DISPLAY TEST-NAME " : " RESULT
-
-      * Test debiting a valid amount: should decrease balance
-           MOVE "Debit Valid" TO TEST-NAME
-           MOVE 50.00 TO AMOUNT
-           IF FINAL-BALANCE >= AMOUNT
-               SUBTRACT AMOUNT FROM FINAL-BALANCE
-               IF FINAL-BALANCE = 1050.00
-                   MOVE "PASS" TO RESULT
+           IF WS-RESTART-COUNT > 0
+               DISPLAY "RESTARTING AFTER CHECKPOINT - SKIPPING "
+                   WS-RESTART-COUNT " ALREADY-POSTED TRANSACTIONS"
+               PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+                       UNTIL WS-SKIP-COUNT > WS-RESTART-COUNT
+                   PERFORM 2000-READ-TRANSACTION
+                   IF NO-MORE-TRANSACTIONS
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               MOVE WS-RESTART-COUNT TO WS-TRAN-COUNT
+           END-IF.
+
+      * Rebuild this run's in-memory reconciliation-table entry from a
+      * checkpointed "A" record, so a restart resumes each account's
+      * true day-opening balance instead of re-seeding it from the
+      * already-partially-posted balance on ACCOUNT-MASTER.
+       1160-RESTORE-RECON-ENTRY.
+           ADD 1 TO WS-RECON-ACCOUNT-COUNT
+           MOVE WS-RECON-ACCOUNT-COUNT TO WS-RECON-IDX
+           MOVE CKPT-RECON-ACCT-ID TO WS-RT-ACCT-ID(WS-RECON-IDX)
+           MOVE CKPT-RECON-OPENING-BAL
+               TO WS-RT-OPENING-BAL(WS-RECON-IDX)
+           MOVE CKPT-RECON-TOTAL-CREDITS
+               TO WS-RT-TOTAL-CREDITS(WS-RECON-IDX)
+           MOVE CKPT-RECON-TOTAL-DEBITS
+               TO WS-RT-TOTAL-DEBITS(WS-RECON-IDX)
+           COMPUTE WS-RT-CLOSING-BAL(WS-RECON-IDX) =
+               CKPT-RECON-OPENING-BAL + CKPT-RECON-TOTAL-CREDITS
+               - CKPT-RECON-TOTAL-DEBITS.
+
+       2000-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   SET NO-MORE-TRANSACTIONS TO TRUE
+           END-READ.
+
+       2100-APPLY-TRANSACTION.
+           ADD 1 TO WS-TRAN-COUNT
+           MOVE TRAN-ACCT-ID TO ACCT-ID
+           MOVE TRAN-AMOUNT TO AMOUNT
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   DISPLAY "UNKNOWN ACCOUNT " TRAN-ACCT-ID
+                       " - TRANSACTION SKIPPED"
+               NOT INVALID KEY
+                   IF NOT ACCT-ACTIVE
+                       DISPLAY "ACCOUNT " ACCT-ID
+                           " NOT ACTIVE - TRANSACTION SKIPPED"
+                   ELSE
+                       PERFORM 2150-FIND-OR-ADD-RECON-ENTRY
+                       EVALUATE TRUE
+                           WHEN TRAN-IS-CREDIT
+                               PERFORM 2200-POST-CREDIT
+                           WHEN TRAN-IS-DEBIT
+                               PERFORM 2300-POST-DEBIT
+                           WHEN OTHER
+                               DISPLAY "INVALID TRANSACTION TYPE FOR "
+                                   TRAN-ACCT-ID
+                       END-EVALUATE
+                   END-IF
+           END-READ.
+
+      * Locate this account's reconciliation entry, adding one seeded
+      * with the account's opening balance the first time it is seen
+      * in this run.
+       2150-FIND-OR-ADD-RECON-ENTRY.
+           MOVE "N" TO WS-RECON-FOUND-SW
+           MOVE ZERO TO WS-RECON-IDX
+           PERFORM VARYING WS-RECON-IDX FROM 1 BY 1
+                   UNTIL WS-RECON-IDX > WS-RECON-ACCOUNT-COUNT
+               IF WS-RT-ACCT-ID(WS-RECON-IDX) = ACCT-ID
+                   SET RECON-ENTRY-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT RECON-ENTRY-FOUND
+               IF WS-RECON-ACCOUNT-COUNT < WS-MAX-RECON-ACCOUNTS
+                   ADD 1 TO WS-RECON-ACCOUNT-COUNT
+                   MOVE WS-RECON-ACCOUNT-COUNT TO WS-RECON-IDX
+                   MOVE ACCT-ID TO WS-RT-ACCT-ID(WS-RECON-IDX)
+                   MOVE ACCT-BALANCE TO WS-RT-OPENING-BAL(WS-RECON-IDX)
+                   MOVE ACCT-BALANCE TO WS-RT-CLOSING-BAL(WS-RECON-IDX)
+                   MOVE ZERO TO WS-RT-TOTAL-CREDITS(WS-RECON-IDX)
+                   MOVE ZERO TO WS-RT-TOTAL-DEBITS(WS-RECON-IDX)
                ELSE
-                   MOVE "FAIL" TO RESULT
+                   DISPLAY "RECONCILIATION TABLE FULL - SKIPPING "
+                       ACCT-ID
+                   MOVE ZERO TO WS-RECON-IDX
                END-IF
-           ELSE
-               MOVE "FAIL" TO RESULT
+           END-IF.
+
+       2200-POST-CREDIT.
+           MOVE ACCT-BALANCE TO WS-BALANCE-BEFORE
+           ADD AMOUNT TO ACCT-BALANCE
+           PERFORM 2210-UPDATE-OVERDRAWN-FLAG
+           REWRITE ACCOUNT-RECORD
+           IF WS-RECON-IDX > 0
+               ADD AMOUNT TO WS-RT-TOTAL-CREDITS(WS-RECON-IDX)
+               MOVE ACCT-BALANCE TO WS-RT-CLOSING-BAL(WS-RECON-IDX)
            END-IF
-           DISPLAY TEST-NAME " : " RESULT
-
-      * Test debit with insufficient funds: should not allow transaction
-           MOVE "Debit Insufficient" TO TEST-NAME
-           MOVE 2000.00 TO AMOUNT
-           IF FINAL-BALANCE >= AMOUNT
-               SUBTRACT AMOUNT FROM FINAL-BALANCE
-               MOVE "FAIL" TO RESULT
+           MOVE "C" TO WS-JRNL-TYPE
+           MOVE AMOUNT TO WS-JRNL-AMOUNT
+           MOVE "CREDIT" TO WS-JRNL-DESC
+           PERFORM 2400-WRITE-JOURNAL
+           MOVE AMOUNT TO WS-DISP-AMOUNT
+           MOVE ACCT-BALANCE TO WS-DISP-BALANCE
+           DISPLAY "CREDIT  " ACCT-ID " AMOUNT " WS-DISP-AMOUNT
+               " NEW BALANCE " WS-DISP-BALANCE.
+
+      * Derive the overdrawn flag from the account's current balance;
+      * called after every balance-changing post so the flag never goes
+      * stale (e.g. a credit that brings an overdrawn account back into
+      * positive territory, or an NSF fee that pushes a balance negative
+      * outside the normal overdraft-debit path).
+       2210-UPDATE-OVERDRAWN-FLAG.
+           IF ACCT-BALANCE < ZERO
+               SET ACCT-IS-OVERDRAWN TO TRUE
            ELSE
-               MOVE "PASS" TO RESULT
-           END-IF
-           DISPLAY TEST-NAME " : " RESULT
-
-      * Test debiting zero amount: should not change balance
-           MOVE "Debit Zero" TO TEST-NAME
-           MOVE 0.00 TO AMOUNT
-           SUBTRACT AMOUNT FROM FINAL-BALANCE
-           IF FINAL-BALANCE = 1050.00
-               MOVE "PASS" TO RESULT
+               SET ACCT-NOT-OVERDRAWN TO TRUE
+           END-IF.
+
+       2300-POST-DEBIT.
+           COMPUTE WS-POST-DEBIT-BAL = ACCT-BALANCE - AMOUNT
+           IF WS-POST-DEBIT-BAL >= ZERO
+               MOVE ACCT-BALANCE TO WS-BALANCE-BEFORE
+               MOVE WS-POST-DEBIT-BAL TO ACCT-BALANCE
+               PERFORM 2210-UPDATE-OVERDRAWN-FLAG
+               REWRITE ACCOUNT-RECORD
+               IF WS-RECON-IDX > 0
+                   ADD AMOUNT TO WS-RT-TOTAL-DEBITS(WS-RECON-IDX)
+                   MOVE ACCT-BALANCE TO WS-RT-CLOSING-BAL(WS-RECON-IDX)
+               END-IF
+               MOVE "D" TO WS-JRNL-TYPE
+               MOVE AMOUNT TO WS-JRNL-AMOUNT
+               MOVE "DEBIT" TO WS-JRNL-DESC
+               PERFORM 2400-WRITE-JOURNAL
+               MOVE AMOUNT TO WS-DISP-AMOUNT
+               MOVE ACCT-BALANCE TO WS-DISP-BALANCE
+               DISPLAY "DEBIT   " ACCT-ID " AMOUNT " WS-DISP-AMOUNT
+                   " NEW BALANCE " WS-DISP-BALANCE
            ELSE
-               MOVE "FAIL" TO RESULT
+               IF WS-POST-DEBIT-BAL >= (ZERO - ACCT-OVERDRAFT-LIMIT)
+                   PERFORM 2320-POST-OVERDRAFT-DEBIT
+               ELSE
+                   PERFORM 2350-DECLINE-DEBIT
+               END-IF
+           END-IF.
+
+      * Debit exceeds the balance but is within the account's approved
+      * overdraft limit: post it anyway and flag the account overdrawn.
+       2320-POST-OVERDRAFT-DEBIT.
+           MOVE ACCT-BALANCE TO WS-BALANCE-BEFORE
+           MOVE WS-POST-DEBIT-BAL TO ACCT-BALANCE
+           PERFORM 2210-UPDATE-OVERDRAWN-FLAG
+           REWRITE ACCOUNT-RECORD
+           IF WS-RECON-IDX > 0
+               ADD AMOUNT TO WS-RT-TOTAL-DEBITS(WS-RECON-IDX)
+               MOVE ACCT-BALANCE TO WS-RT-CLOSING-BAL(WS-RECON-IDX)
            END-IF
-           DISPLAY TEST-NAME " : " RESULT
+           MOVE "D" TO WS-JRNL-TYPE
+           MOVE AMOUNT TO WS-JRNL-AMOUNT
+           MOVE "DEBIT-OVERDRAFT" TO WS-JRNL-DESC
+           PERFORM 2400-WRITE-JOURNAL
+           MOVE AMOUNT TO WS-DISP-AMOUNT
+           MOVE ACCT-BALANCE TO WS-DISP-BALANCE
+           DISPLAY "DEBIT   " ACCT-ID " AMOUNT " WS-DISP-AMOUNT
+               " NEW BALANCE " WS-DISP-BALANCE " (OVERDRAWN)".
 
-      * Print summary message to indicate completion of all test cases
-           DISPLAY "All tests finished."
-           STOP RUN.
-           
-      * End program execution
+      * A debit that failed the funds check: log the decline, assess an
+      * NSF fee against the account, and raise a customer notice.
+       2350-DECLINE-DEBIT.
+           DISPLAY "DEBIT DECLINED - INSUFFICIENT FUNDS " ACCT-ID
+           MOVE ACCT-BALANCE TO WS-BALANCE-BEFORE
+           MOVE "X" TO WS-JRNL-TYPE
+           MOVE AMOUNT TO WS-JRNL-AMOUNT
+           MOVE "NSF DECLINE" TO WS-JRNL-DESC
+           PERFORM 2400-WRITE-JOURNAL
+
+           MOVE ACCT-BALANCE TO WS-BALANCE-BEFORE
+           SUBTRACT WS-NSF-FEE-AMOUNT FROM ACCT-BALANCE
+           PERFORM 2210-UPDATE-OVERDRAWN-FLAG
+           REWRITE ACCOUNT-RECORD
+           IF WS-RECON-IDX > 0
+               ADD WS-NSF-FEE-AMOUNT TO WS-RT-TOTAL-DEBITS(WS-RECON-IDX)
+               MOVE ACCT-BALANCE TO WS-RT-CLOSING-BAL(WS-RECON-IDX)
+           END-IF
+           MOVE "F" TO WS-JRNL-TYPE
+           MOVE WS-NSF-FEE-AMOUNT TO WS-JRNL-AMOUNT
+           MOVE "NSF FEE" TO WS-JRNL-DESC
+           PERFORM 2400-WRITE-JOURNAL
+
+           PERFORM 2360-WRITE-NSF-NOTICE.
+
+       2360-WRITE-NSF-NOTICE.
+           MOVE ACCT-ID TO NOTICE-ACCT-ID
+           MOVE "NSF " TO NOTICE-TYPE
+           MOVE AMOUNT TO NOTICE-AMOUNT
+           MOVE WS-CURRENT-DATE-TIME(1:14) TO NOTICE-TIMESTAMP
+           MOVE WS-NSF-FEE-AMOUNT TO WS-DISP-FEE
+           STRING "DECLINED DEBIT AND " DELIMITED BY SIZE
+               WS-DISP-FEE DELIMITED BY SIZE
+               " NSF FEE ASSESSED" DELIMITED BY SIZE
+               INTO NOTICE-MESSAGE
+           WRITE NOTICE-RECORD.
+
+      * Write an audit journal record for a transaction just posted to
+      * ACCT-ID; relies on the caller having set WS-BALANCE-BEFORE,
+      * WS-JRNL-TYPE, WS-JRNL-AMOUNT, WS-JRNL-DESC, and the account
+      * record's new ACCT-BALANCE.
+       2400-WRITE-JOURNAL.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE ACCT-ID TO JRNL-ACCT-ID
+           MOVE WS-JRNL-TYPE TO JRNL-TXN-TYPE
+           MOVE WS-JRNL-AMOUNT TO JRNL-AMOUNT
+           MOVE WS-BALANCE-BEFORE TO JRNL-BALANCE-BEFORE
+           MOVE ACCT-BALANCE TO JRNL-BALANCE-AFTER
+           MOVE WS-CURRENT-DATE-TIME(1:14) TO JRNL-TIMESTAMP
+           MOVE WS-JRNL-DESC TO JRNL-DESCRIPTION
+           WRITE JOURNAL-RECORD.
+
+      * Record how many transactions have been applied so far, so a
+      * restart after an abend can resume from here instead of redoing
+      * the whole batch.
+       2500-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           SET CKPT-IS-HEADER TO TRUE
+           MOVE WS-TRAN-COUNT TO CKPT-LAST-TRAN-COUNT
+           MOVE WS-CURRENT-DATE-TIME(1:14) TO CKPT-TIMESTAMP
+           MOVE SPACES TO CKPT-RECON-ACCT-ID
+           MOVE ZERO TO CKPT-RECON-OPENING-BAL
+           MOVE ZERO TO CKPT-RECON-TOTAL-CREDITS
+           MOVE ZERO TO CKPT-RECON-TOTAL-DEBITS
+           WRITE CHECKPOINT-RECORD
+           PERFORM VARYING WS-RECON-IDX FROM 1 BY 1
+                   UNTIL WS-RECON-IDX > WS-RECON-ACCOUNT-COUNT
+               SET CKPT-IS-RECON-ENTRY TO TRUE
+               MOVE WS-RT-ACCT-ID(WS-RECON-IDX) TO CKPT-RECON-ACCT-ID
+               MOVE WS-RT-OPENING-BAL(WS-RECON-IDX)
+                   TO CKPT-RECON-OPENING-BAL
+               MOVE WS-RT-TOTAL-CREDITS(WS-RECON-IDX)
+                   TO CKPT-RECON-TOTAL-CREDITS
+               MOVE WS-RT-TOTAL-DEBITS(WS-RECON-IDX)
+                   TO CKPT-RECON-TOTAL-DEBITS
+               WRITE CHECKPOINT-RECORD
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "CHECKPOINT WRITTEN AT " WS-TRAN-COUNT
+               " TRANSACTIONS".
+
+      * A completed run resets the checkpoint to zero so the next
+      * day's batch starts from the beginning of its own input file;
+      * no recon entries are carried forward since the next run starts
+      * a fresh day's reconciliation.
+       2510-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           SET CKPT-IS-HEADER TO TRUE
+           MOVE ZERO TO CKPT-LAST-TRAN-COUNT
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(1:14) TO CKPT-TIMESTAMP
+           MOVE SPACES TO CKPT-RECON-ACCT-ID
+           MOVE ZERO TO CKPT-RECON-OPENING-BAL
+           MOVE ZERO TO CKPT-RECON-TOTAL-CREDITS
+           MOVE ZERO TO CKPT-RECON-TOTAL-DEBITS
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      * End-of-day reconciliation report across every account touched
+      * by this run: totals opening/credits/debits/closing and flags
+      * any account where opening + credits - debits doesn't match the
+      * closing balance.
+       3000-PRINT-RECONCILIATION-REPORT.
+           DISPLAY " "
+           DISPLAY "END-OF-DAY RECONCILIATION REPORT"
+           DISPLAY "ACCT-ID    OPENING        CREDITS        DEBITS"
+               "         CLOSING        STATUS"
+           PERFORM VARYING WS-RECON-IDX FROM 1 BY 1
+                   UNTIL WS-RECON-IDX > WS-RECON-ACCOUNT-COUNT
+               COMPUTE WS-EXPECTED-CLOSING-BAL =
+                   WS-RT-OPENING-BAL(WS-RECON-IDX)
+                   + WS-RT-TOTAL-CREDITS(WS-RECON-IDX)
+                   - WS-RT-TOTAL-DEBITS(WS-RECON-IDX)
+               MOVE WS-RT-OPENING-BAL(WS-RECON-IDX) TO WS-DISP-OPENING
+               MOVE WS-RT-TOTAL-CREDITS(WS-RECON-IDX) TO WS-DISP-CREDITS
+               MOVE WS-RT-TOTAL-DEBITS(WS-RECON-IDX) TO WS-DISP-DEBITS
+               MOVE WS-RT-CLOSING-BAL(WS-RECON-IDX) TO WS-DISP-CLOSING
+               IF WS-EXPECTED-CLOSING-BAL =
+                       WS-RT-CLOSING-BAL(WS-RECON-IDX)
+                   DISPLAY WS-RT-ACCT-ID(WS-RECON-IDX) " "
+                       WS-DISP-OPENING " "
+                       WS-DISP-CREDITS " "
+                       WS-DISP-DEBITS " "
+                       WS-DISP-CLOSING " OK"
+               ELSE
+                   MOVE WS-EXPECTED-CLOSING-BAL TO WS-DISP-EXPECTED
+                   DISPLAY WS-RT-ACCT-ID(WS-RECON-IDX) " "
+                       WS-DISP-OPENING " "
+                       WS-DISP-CREDITS " "
+                       WS-DISP-DEBITS " "
+                       WS-DISP-CLOSING
+                       " *** MISMATCH - EXPECTED "
+                       WS-DISP-EXPECTED
+               END-IF
+               ADD WS-RT-OPENING-BAL(WS-RECON-IDX) TO WS-GRAND-OPENING
+               ADD WS-RT-TOTAL-CREDITS(WS-RECON-IDX) TO WS-GRAND-CREDITS
+               ADD WS-RT-TOTAL-DEBITS(WS-RECON-IDX) TO WS-GRAND-DEBITS
+               ADD WS-RT-CLOSING-BAL(WS-RECON-IDX) TO WS-GRAND-CLOSING
+           END-PERFORM
+           MOVE WS-GRAND-OPENING TO WS-DISP-GRAND-OPENING
+           MOVE WS-GRAND-CREDITS TO WS-DISP-GRAND-CREDITS
+           MOVE WS-GRAND-DEBITS TO WS-DISP-GRAND-DEBITS
+           MOVE WS-GRAND-CLOSING TO WS-DISP-GRAND-CLOSING
+           DISPLAY "TOTALS     " WS-DISP-GRAND-OPENING " "
+               WS-DISP-GRAND-CREDITS " " WS-DISP-GRAND-DEBITS " "
+               WS-DISP-GRAND-CLOSING.
+
+       1900-CLOSE-FILES.
+           CLOSE ACCOUNT-MASTER
+           CLOSE TRANSACTION-FILE
+           CLOSE JOURNAL-FILE
+           CLOSE NOTICE-FILE.
